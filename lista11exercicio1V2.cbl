@@ -18,11 +18,42 @@
        input-output section.
        file-control.
 
-           select arqTemperatura assign to 'arqTemperatura.txt'
+           select arqTemperatura assign to 'arqTemperatura.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is fd-trm-chave
+           lock mode is automatic
+           file status is ws-fs-arqTemperatura.
+
+           select arqRelatorioTemp assign to ws-nome-relatorio
            organization is line sequential
            access mode is sequential
            lock mode is automatic
-           file status is ws-fs-arqTemperatura.
+           file status is ws-fs-arqRelatorioTemp.
+
+           select arqErros assign to 'arqErros.txt'
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqErros.
+
+           select arqParametros assign to 'paramExecucao.txt'
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqParametros.
+
+           select arqCsvTemp assign to ws-nome-csv
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCsvTemp.
+
+           select arqCheckpoint assign to ws-nome-checkpoint
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqCheckpoint.
        *>______________________________________________________________________________
        *>select adiona nome ao arquivo> assing vai estar assossiando o arquivo fisico.
        *> forma de como sao organizados os dados.
@@ -41,23 +72,177 @@
        file section.
 
        fd arqTemperatura.
-       01 fd-relatorioTemp.
-          05 fd-temperatura                        pic s9(02)v99.
+       01 fd-temperatura-reg.
+      *>      chave do arquivo indexado: estacao + data (ccyymmdd)
+          05 fd-trm-chave.
+             10 fd-trm-estacao                     pic  x(03).
+             10 fd-trm-data                        pic  9(08).
+      *>      tipo de registro: 'C'abecalho, 'D'etalhe, 'T'railer
+          05 fd-trm-tipo-reg                       pic  x(01).
+             88 fd-trm-e-cabecalho                 value 'C'.
+             88 fd-trm-e-detalhe                   value 'D'.
+             88 fd-trm-e-trailer                   value 'T'.
+          05 fd-trm-dados.
+             10 fd-trm-temperatura                 pic s9(02)v99.
+             10 fd-trm-mes                         pic  9(02).
+             10 fd-trm-ano                         pic  9(04).
+             10 fd-trm-dias-mes                    pic  9(02).
+             10 fd-trm-qtde-regs                   pic  9(04).
+             10 filler                             pic  x(06).
+
+       fd arqRelatorioTemp.
+       01 fd-relatorioTemp-linha                   pic x(80).
+
+       fd arqErros.
+       01 fd-erros-linha                           pic x(72).
+
+       fd arqCsvTemp.
+       01 fd-csv-linha                             pic x(30).
+
+       fd arqCheckpoint.
+       01 fd-checkpoint-linha.
+      *>      tipo de registro: 'H'eader com o progresso, 'D'etalhe com o valor lido
+          05 fd-chk-tipo-reg                       pic  x(01).
+             88 fd-chk-e-cabecalho                 value 'H'.
+             88 fd-chk-e-detalhe                   value 'D'.
+          05 fd-chk-estacao                        pic  x(03).
+          05 fd-chk-data                            pic  9(08).
+          05 fd-chk-indice                          pic  9(02).
+          05 fd-chk-qtde-parcial                    pic  9(04).
+          05 fd-chk-temp                            pic s9(02)v99.
+
+       fd arqParametros.
+      *>      layout do arquivo-texto (posicoes, 1-based), editavel a mao:
+      *>        01      modo de execucao ('B'atch ou 'I'nterativo)
+      *>        02-04   estacao
+      *>        05-09   limite alto  (sinal + 4 digitos, 2 casas decimais
+      *>                              implicitas, ex: +9999 = 99,99)
+      *>        10-14   limite baixo (mesmo formato, ex: -0550 = -05,50)
+       01 fd-parametros-linha.
+          05 fd-param-modo-execucao                pic x(01).
+          05 fd-param-estacao                      pic x(03).
+          05 fd-param-limite-alto                  pic s9(02)v99
+                                                    sign is leading separate character.
+          05 fd-param-limite-baixo                 pic s9(02)v99
+                                                    sign is leading separate character.
 
       *>_____variáveis de trabalho______
        working-storage section.
 
        77 ws-fs-arqTemperatura                     pic  9(02).
-
-       01 ws-temperaturas occurs 30.
+       77 ws-fs-arqRelatorioTemp                   pic  9(02).
+       77 ws-fs-arqErros                           pic  9(02).
+       77 ws-fs-arqParametros                      pic  9(02).
+       77 ws-fs-arqCsvTemp                         pic  9(02).
+
+       01 ws-linha-csv-temp.
+          05 ws-csv-dia                            pic  9(02).
+          05 filler                                pic  x(01) value ';'.
+          05 ws-csv-temp                           pic -9(02)9,99.
+          05 filler                                pic  x(01) value ';'.
+          05 ws-csv-media                          pic -9(02)9,99.
+
+       77 ws-modo-execucao                         pic  x(01).
+          88 ws-modo-batch                         value 'B' 'b'.
+          88 ws-modo-interativo                    value 'I' 'i'.
+       77 ws-estacao                               pic  x(03).
+       77 ws-limite-alto                           pic s9(02)v99.
+       77 ws-limite-baixo                          pic s9(02)v99.
+       77 ws-nome-relatorio                        pic  x(30).
+       77 ws-nome-csv                              pic  x(30).
+       77 ws-nome-checkpoint                       pic  x(30).
+
+       01 ws-data-hora-atual.
+          05 ws-dha-data.
+             10 ws-dha-ano                         pic  9(04).
+             10 ws-dha-mes                         pic  9(02).
+             10 ws-dha-dia                         pic  9(02).
+          05 ws-dha-data-num redefines ws-dha-data pic  9(08).
+          05 ws-dha-hora.
+             10 ws-dha-horas                       pic  9(02).
+             10 ws-dha-minutos                     pic  9(02).
+             10 ws-dha-segundos                    pic  9(02).
+
+       01 ws-linha-erro.
+          05 ws-erro-data                          pic  9(04)/9(02)/9(02).
+          05 filler                                pic  x(01) value ' '.
+          05 ws-erro-horas                         pic  9(02).
+          05 filler                                pic  x(01) value ':'.
+          05 ws-erro-minutos                       pic  9(02).
+          05 filler                                pic  x(01) value ':'.
+          05 ws-erro-segundos                      pic  9(02).
+          05 filler                                pic  x(03) value ' - '.
+          05 ws-erro-mensagem                      pic  x(50).
+
+       01 ws-temperaturas occurs 31.
           05 ws-temp                               pic s9(02)v99.
 
+      *>      data de cada dia lido, na mesma ordem/indice de ws-temperaturas,
+      *>      usada para gravar o checkpoint com a data real de cada registro
+       01 ws-datas-temp occurs 31.
+          05 ws-data-temp                          pic  9(08).
+
+       77 ws-mes-referencia                        pic  9(02).
+       77 ws-ano-referencia                        pic  9(04).
+       77 ws-dias-mes                              pic  9(02).
+       77 ws-qtde-regs-lidos                       pic  9(04).
+       77 ws-qtde-regs-trailer                     pic  9(04).
+
+       77 ws-fim-detalhes                          pic  x(01) value 'N'.
+          88 ws-fim-detalhes-sim                    value 'S'.
+
+       77 ws-fs-arqCheckpoint                      pic  9(02).
+       77 ws-checkpoint-intervalo                  pic  9(02) value 5.
+       77 ws-ind-temp-retomada                     pic  9(02).
+       77 ws-chk-data-salva                        pic  9(08).
+       77 ws-retomando-checkpoint                  pic  x(01) value 'N'.
+          88 ws-retomando                           value 'S'.
+       77 ws-ind-chk                               pic  9(02).
+       77 ws-chk-indice-salvo                      pic  9(02).
+       77 ws-chk-falha-restauracao                 pic  x(01) value 'N'.
+          88 ws-chk-falhou                          value 'S'.
+
        77 ws-media-temp                            pic s9(04)v99.
-       77 ws-temp-total                            pic s9(03)v99.
+       77 ws-temp-total                            pic s9(04)v99.
+
+       77 ws-temp-min                              pic s9(02)v99.
+       77 ws-temp-max                              pic s9(02)v99.
+       77 ws-dia-temp-min                          pic  9(02).
+       77 ws-dia-temp-max                          pic  9(02).
+       77 ws-soma-quad-dif                         pic s9(07)v9999.
+       77 ws-desvio-padrao                         pic s9(04)v99.
 
        77 ws-dia                                   pic  9(02).
        77 ws-ind-temp                              pic  9(02).
 
+       77 ws-desvio-media                          pic s9(04)v99.
+       01 ws-linha-relatorio-temp.
+          05 ws-rel-dia                            pic z9.
+          05 filler                                pic x(03) value ' - '.
+          05 ws-rel-temp                           pic -9(02)9,99.
+          05 filler                                pic x(15) value ' - desvio: '.
+          05 ws-rel-desvio                         pic -9(02)9,99.
+          05 filler                                pic x(03) value ' - '.
+          05 ws-rel-flag                           pic x(09).
+          05 filler                                pic x(03) value ' - '.
+          05 ws-rel-alerta                         pic x(16).
+
+       01 ws-linha-relatorio-resumo1.
+          05 filler                                pic x(16) value 'Media do mes: '.
+          05 ws-res-media                          pic -9(04)9,99.
+          05 filler                                pic x(20) value '   Desvio Padrao: '.
+          05 ws-res-desvio                         pic -9(04)9,99.
+
+       01 ws-linha-relatorio-resumo2.
+          05 filler                                pic x(16) value 'Temp Minima: '.
+          05 ws-res-temp-min                       pic -9(02)9,99.
+          05 filler                                pic x(12) value '  no dia '.
+          05 ws-res-dia-min                        pic z9.
+          05 filler                                pic x(20) value '   Temp Maxima: '.
+          05 ws-res-temp-max                       pic -9(02)9,99.
+          05 filler                                pic x(12) value '  no dia '.
+          05 ws-res-dia-max                        pic z9.
+
        77 ws-sair                                  pic  x(01).
        01 ws-msn-erro.
            05 ws-msn-erro-offset                   pic  x(04).
@@ -82,6 +267,9 @@
       *>_____________________________________________________________________
        inicializa section.
 
+      *> _______________  lendo o modo de execucao e a estacao a processar
+           perform le-parametros-execucao
+
            open input arqTemperatura.
            if ws-fs-arqTemperatura <> 0 then
                move 1 to ws-msn-erro-offset
@@ -90,22 +278,138 @@
                perform finaliza-anormal
            end-if
 
-           perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemperatura = 10
-                                                               or ws-ind-temp > 30
+      *> _______________  posicionando no cabecalho da estacao (data sentinela 0)
+           move ws-estacao to fd-trm-estacao
+           move 0 to fd-trm-data
 
-      *> _______________  inicializando a variável da temperatura
-           read arqTemperatura into ws-temperaturas(ws-ind-temp)
+           start arqTemperatura key is >= fd-trm-chave
+               if ws-fs-arqTemperatura <> 0 then
+                   move 2 to ws-msn-erro-offset
+                   move ws-fs-arqTemperatura to ws-msn-erro-cod
+                   move 'Erro ao Localizar Estacao arqTemperatura' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           read arqTemperatura next record
 
                if ws-fs-arqTemperatura <> 0
-               and ws-fs-arqTemperatura <> 10  then
+               or fd-trm-estacao <> ws-estacao
+               or not fd-trm-e-cabecalho then
                    move 2 to ws-msn-erro-offset
                    move ws-fs-arqTemperatura to ws-msn-erro-cod
-                   move 'Erro ao Ler Arquivo arqTemperatura' to ws-msn-erro-text
+                   move 'Erro ao Ler Cabecalho arqTemperatura' to ws-msn-erro-text
                    perform finaliza-anormal
                end-if
 
+           move fd-trm-mes to ws-mes-referencia
+           move fd-trm-ano to ws-ano-referencia
+           move fd-trm-dias-mes to ws-dias-mes
+
+           if ws-dias-mes < 28 or ws-dias-mes > 31 then
+               move 2 to ws-msn-erro-offset
+               move 9 to ws-msn-erro-cod
+               move 'Cabecalho com Dias do Mes Invalido' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 0 to ws-qtde-regs-lidos
+           move 'N' to ws-fim-detalhes
+
+      *> _______________  verificando se existe checkpoint de uma carga anterior
+           perform verifica-checkpoint
+
+           if ws-retomando then
+               move ws-estacao to fd-trm-estacao
+               move ws-chk-data-salva to fd-trm-data
+               start arqTemperatura key is > fd-trm-chave
+                   if ws-fs-arqTemperatura <> 0 then
+                       move 2 to ws-msn-erro-offset
+                       move ws-fs-arqTemperatura to ws-msn-erro-cod
+                       move 'Erro ao Retomar Checkpoint arqTemperatura' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+           end-if
+
+      *> _______________  lendo os registros de detalhe da estacao
+           perform varying ws-ind-temp from ws-ind-temp-retomada by 1
+                                                               until ws-fs-arqTemperatura = 10
+                                                               or ws-ind-temp > ws-dias-mes
+                                                               or ws-fim-detalhes-sim
+
+               read arqTemperatura next record
+
+                   if ws-fs-arqTemperatura <> 0
+                   and ws-fs-arqTemperatura <> 10  then
+                       move 2 to ws-msn-erro-offset
+                       move ws-fs-arqTemperatura to ws-msn-erro-cod
+                       move 'Erro ao Ler Arquivo arqTemperatura' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+               if ws-fs-arqTemperatura = 0 then
+                   if fd-trm-estacao = ws-estacao
+                   and fd-trm-e-detalhe then
+                       move fd-trm-temperatura to ws-temperaturas(ws-ind-temp)
+                       move fd-trm-data to ws-datas-temp(ws-ind-temp)
+                       add 1 to ws-qtde-regs-lidos
+
+                       if function mod(ws-ind-temp, ws-checkpoint-intervalo) = 0 then
+                           perform grava-checkpoint
+                       end-if
+                   else
+                       move 'S' to ws-fim-detalhes
+                   end-if
+               end-if
+
            end-perform
 
+      *> _______________  posicionando no trailer da estacao
+           if ws-fs-arqTemperatura = 10 then
+               move 4 to ws-msn-erro-offset
+               move ws-fs-arqTemperatura to ws-msn-erro-cod
+               move 'Erro ao Ler Trailer arqTemperatura' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if not ws-fim-detalhes-sim then
+      *>         ainda nao lemos o trailer, o ultimo registro lido foi detalhe
+               read arqTemperatura next record
+                   if ws-fs-arqTemperatura <> 0 then
+                       move 4 to ws-msn-erro-offset
+                       move ws-fs-arqTemperatura to ws-msn-erro-cod
+                       move 'Erro ao Ler Trailer arqTemperatura' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+           end-if
+
+           if fd-trm-estacao <> ws-estacao
+           or not fd-trm-e-trailer then
+               move 4 to ws-msn-erro-offset
+               move 9 to ws-msn-erro-cod
+               move 'Trailer Invalido arqTemperatura' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move fd-trm-qtde-regs to ws-qtde-regs-trailer
+           if ws-qtde-regs-trailer <> ws-qtde-regs-lidos then
+               move 4 to ws-msn-erro-offset
+               move 9 to ws-msn-erro-cod
+               move 'Divergencia no Trailer arqTemperatura' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>         arquivo curto: trailer e contagem lida batem entre si, mas
+      *>         nao cobrem todos os dias do mes informados no cabecalho
+           if ws-qtde-regs-lidos <> ws-dias-mes then
+               move 4 to ws-msn-erro-offset
+               move 9 to ws-msn-erro-cod
+               move 'Arquivo arqTemperatura Incompleto p/ o Mes' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *> _______________  carga concluida com sucesso: checkpoint nao e mais necessario
+           perform limpa-checkpoint
+
            close arqTemperatura.
            if ws-fs-arqTemperatura <> 0 then
                move 3 to ws-msn-erro-offset
@@ -118,41 +422,269 @@
        inicializa-exit.
            exit.
       *>________________________________________________________________________
+      *>  verificacao de checkpoint de uma carga anterior interrompida
+      *>________________________________________________________________________
+       verifica-checkpoint section.
+
+           move 1 to ws-ind-temp-retomada
+           move 'N' to ws-retomando-checkpoint
+           move 'N' to ws-chk-falha-restauracao
+
+           open input arqCheckpoint
+           if ws-fs-arqCheckpoint = 0 then
+               read arqCheckpoint
+               if ws-fs-arqCheckpoint = 0
+               and fd-chk-e-cabecalho
+               and fd-chk-estacao = ws-estacao
+               and fd-chk-indice > 0
+               and fd-chk-indice <= ws-dias-mes then
+
+                   move fd-chk-indice to ws-chk-indice-salvo
+                   move fd-chk-qtde-parcial to ws-qtde-regs-lidos
+                   move fd-chk-data to ws-chk-data-salva
+
+      *>                 restaurando as temperaturas ja lidas antes do checkpoint,
+      *>                 um registro de detalhe por dia, gravados por grava-checkpoint
+                   perform varying ws-ind-chk from 1 by 1
+                                            until ws-ind-chk > ws-chk-indice-salvo
+                                            or ws-chk-falhou
+
+                       read arqCheckpoint
+                       if ws-fs-arqCheckpoint <> 0
+                       or not fd-chk-e-detalhe
+                       or fd-chk-estacao <> ws-estacao
+                       or fd-chk-indice <> ws-ind-chk then
+                           move 'S' to ws-chk-falha-restauracao
+                       else
+                           move fd-chk-temp to ws-temperaturas(ws-ind-chk)
+                           move fd-chk-data to ws-datas-temp(ws-ind-chk)
+                       end-if
+                   end-perform
+
+                   if ws-chk-falhou then
+      *>                     checkpoint incompleto/corrompido: recarrega a estacao do inicio
+                       move 1 to ws-ind-temp-retomada
+                       move 0 to ws-qtde-regs-lidos
+                   else
+                       move ws-chk-indice-salvo to ws-ind-temp-retomada
+                       add 1 to ws-ind-temp-retomada
+                       move 'S' to ws-retomando-checkpoint
+                   end-if
+               end-if
+               close arqCheckpoint
+           end-if
+           .
+       verifica-checkpoint-exit.
+           exit.
+      *>________________________________________________________________________
+      *>  gravacao periodica do checkpoint da carga em andamento: um registro de
+      *>  cabecalho com o progresso e um registro de detalhe por dia ja lido,
+      *>  para que uma retomada restaure os valores e nao apenas a contagem
+      *>________________________________________________________________________
+       grava-checkpoint section.
+
+           move 'H' to fd-chk-tipo-reg
+           move ws-estacao to fd-chk-estacao
+           move fd-trm-data to fd-chk-data
+           move ws-ind-temp to fd-chk-indice
+           move ws-qtde-regs-lidos to fd-chk-qtde-parcial
+           move 0 to fd-chk-temp
+
+           open output arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqCheckpoint to ws-msn-erro-cod
+               move 'Erro ao Abrir Arquivo arqCheckpoint' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write fd-checkpoint-linha
+           if ws-fs-arqCheckpoint <> 0 then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqCheckpoint to ws-msn-erro-cod
+               move 'Erro ao Gravar Arquivo arqCheckpoint' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-chk from 1 by 1 until ws-ind-chk > ws-ind-temp
+               move 'D' to fd-chk-tipo-reg
+               move ws-estacao to fd-chk-estacao
+               move ws-datas-temp(ws-ind-chk) to fd-chk-data
+               move ws-ind-chk to fd-chk-indice
+               move ws-qtde-regs-lidos to fd-chk-qtde-parcial
+               move ws-temperaturas(ws-ind-chk) to fd-chk-temp
+               write fd-checkpoint-linha
+               if ws-fs-arqCheckpoint <> 0 then
+                   move 5 to ws-msn-erro-offset
+                   move ws-fs-arqCheckpoint to ws-msn-erro-cod
+                   move 'Erro ao Gravar Arquivo arqCheckpoint' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-perform
+
+           close arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqCheckpoint to ws-msn-erro-cod
+               move 'Erro ao Fechar Arquivo arqCheckpoint' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-checkpoint-exit.
+           exit.
+      *>________________________________________________________________________
+      *>  limpeza do checkpoint apos a carga ser concluida com sucesso
+      *>________________________________________________________________________
+       limpa-checkpoint section.
+
+           move 'H' to fd-chk-tipo-reg
+           move spaces to fd-chk-estacao
+           move 0 to fd-chk-data
+           move 0 to fd-chk-indice
+           move 0 to fd-chk-qtde-parcial
+           move 0 to fd-chk-temp
+
+           open output arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 6 to ws-msn-erro-offset
+               move ws-fs-arqCheckpoint to ws-msn-erro-cod
+               move 'Erro ao Abrir Arquivo arqCheckpoint' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           write fd-checkpoint-linha
+           if ws-fs-arqCheckpoint <> 0 then
+               move 6 to ws-msn-erro-offset
+               move ws-fs-arqCheckpoint to ws-msn-erro-cod
+               move 'Erro ao Gravar Arquivo arqCheckpoint' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 6 to ws-msn-erro-offset
+               move ws-fs-arqCheckpoint to ws-msn-erro-cod
+               move 'Erro ao Fechar Arquivo arqCheckpoint' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       limpa-checkpoint-exit.
+           exit.
+      *>________________________________________________________________________
       *>  processamento principal
       *>________________________________________________________________________
        processamento section.
       *> ___________chamando rotina de calculo da média de temp.
            perform calc-media-temp
 
-      *>    menu do sistema
-           perform until ws-sair = "S"
-                      or ws-sair = "s"
-               display erase
+      *> ___________gerando relatorio diario para o log do turno.
+           perform gera-relatorio-temp
 
-               display "Dia a ser testado: "
-               accept ws-dia
+      *> ___________exportando a serie mensal em csv para os analistas.
+           perform gera-csv-temp
 
-               if  ws-dia >= 1
-               and ws-dia <= 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A temperatura do dia " ws-dia " esta acima da media"
-                   else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A temperatura do dia " ws-dia " esta abaixo da media"
-                   else
-                           display "A temperatura esta na media"
-                   end-if
-                   end-if
+           if ws-modo-batch then
+      *>        modo batch: avalia todos os dias do mes em um unico passo
+               perform varying ws-dia from 1 by 1 until ws-dia > ws-dias-mes
+                   perform avalia-dia-temp
+               end-perform
+           else
+      *>        modo interativo: menu do sistema
+               perform until ws-sair = "S"
+                          or ws-sair = "s"
+                   display erase
+
+                   display "Dia a ser testado: "
+                   accept ws-dia
+
+                   perform avalia-dia-temp
+
+                   display "'T'estar outra temperatura"
+                   display "'S'air"
+                   accept ws-sair
+               end-perform
+           end-if
+           .
+       processamento-exit.
+           exit.
+      *>________________________________________________________________________
+      *>  leitura do parametro de modo de execucao (batch/interativo)
+      *>________________________________________________________________________
+       le-parametros-execucao section.
+
+           move 'I' to ws-modo-execucao
+           move '001' to ws-estacao
+           move 99,99 to ws-limite-alto
+           move -99,99 to ws-limite-baixo
+
+           open input arqParametros
+           if ws-fs-arqParametros = 0 then
+               read arqParametros
+               if ws-fs-arqParametros = 0 then
+                   move fd-param-modo-execucao to ws-modo-execucao
+                   move fd-param-estacao to ws-estacao
+                   move fd-param-limite-alto to ws-limite-alto
+                   move fd-param-limite-baixo to ws-limite-baixo
+               end-if
+               close arqParametros
+           end-if
+
+      *> _______________  nome dos arquivos de saida qualificado pela estacao,
+      *>                   para nao sobrepor a saida de uma estacao com outra
+           move spaces to ws-nome-relatorio
+           string 'relatorioTemp_'        delimited by size
+                  ws-estacao               delimited by size
+                  '.txt'                   delimited by size
+                  into ws-nome-relatorio
+           end-string
+
+           move spaces to ws-nome-csv
+           string 'temperaturaCsv_'       delimited by size
+                  ws-estacao               delimited by size
+                  '.txt'                   delimited by size
+                  into ws-nome-csv
+           end-string
+
+           move spaces to ws-nome-checkpoint
+           string 'checkpointCarga_'      delimited by size
+                  ws-estacao               delimited by size
+                  '.txt'                   delimited by size
+                  into ws-nome-checkpoint
+           end-string
+           .
+       le-parametros-execucao-exit.
+           exit.
+      *>________________________________________________________________________
+      *>  avaliacao de um dia isolado contra a media do mes
+      *>________________________________________________________________________
+       avalia-dia-temp section.
+
+           if  ws-dia >= 1
+           and ws-dia <= ws-dias-mes then
+               if ws-temp(ws-dia) > ws-media-temp then
+                   display "A temperatura do dia " ws-dia " esta acima da media"
+               else
+               if ws-temp(ws-dia) < ws-media-temp then
+                       display "A temperatura do dia " ws-dia " esta abaixo da media"
                else
-                   display "Dia fora do intervalo valido (1 -30)"
+                       display "A temperatura esta na media"
+               end-if
                end-if
 
-               display "'T'estar outra temperatura"
-               display "'S'air"
-               accept ws-sair
-           end-perform
+      *>        alerta de temperatura a partir dos limites configurados,
+      *>        independente do calculo da media do mes
+               if ws-temp(ws-dia) > ws-limite-alto then
+                   display "ALERTA DE CALOR no dia " ws-dia
+               end-if
+
+               if ws-temp(ws-dia) < ws-limite-baixo then
+                   display "ALERTA DE FRIO no dia " ws-dia
+               end-if
+           else
+               display "Dia fora do intervalo valido (1 -" ws-dias-mes ")"
+           end-if
            .
-       processamento-exit.
+       avalia-dia-temp-exit.
            exit.
       *>________________________________________________________________________
       *>  calculo da média de temperatura
@@ -160,16 +692,166 @@
        calc-media-temp section.
 
            move 0 to ws-temp-total
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
+           move ws-temp(1) to ws-temp-min
+           move ws-temp(1) to ws-temp-max
+           move 1 to ws-dia-temp-min
+           move 1 to ws-dia-temp-max
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
                compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
+
+               if ws-temp(ws-ind-temp) < ws-temp-min then
+                   move ws-temp(ws-ind-temp) to ws-temp-min
+                   move ws-ind-temp to ws-dia-temp-min
+               end-if
+
+               if ws-temp(ws-ind-temp) > ws-temp-max then
+                   move ws-temp(ws-ind-temp) to ws-temp-max
+                   move ws-ind-temp to ws-dia-temp-max
+               end-if
            end-perform
 
-           compute ws-media-temp = ws-temp-total/30
+           compute ws-media-temp = ws-temp-total / ws-dias-mes
+
+      *> _______________ desvio padrao das temperaturas do mes (ws-dias-mes dias)
+           move 0 to ws-soma-quad-dif
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+               compute ws-soma-quad-dif = ws-soma-quad-dif
+                   + ((ws-temp(ws-ind-temp) - ws-media-temp) ** 2)
+           end-perform
+
+           compute ws-desvio-padrao = function sqrt(ws-soma-quad-dif / ws-dias-mes)
 
            .
        calc-media-temp-exit.
            exit.
 
+      *>________________________________________________________________________
+      *>  geração do relatório diário de temperaturas (log do turno)
+      *>________________________________________________________________________
+       gera-relatorio-temp section.
+
+           open output arqRelatorioTemp
+           if ws-fs-arqRelatorioTemp <> 0 then
+               move 7 to ws-msn-erro-offset
+               move ws-fs-arqRelatorioTemp to ws-msn-erro-cod
+               move 'Erro ao Abrir Arquivo arqRelatorioTemp' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *> _______________  resumo do mes: media, desvio padrao e extremos,
+      *>                   para avaliacao de anomalias do equipamento
+           move ws-media-temp to ws-res-media
+           move ws-desvio-padrao to ws-res-desvio
+           write fd-relatorioTemp-linha from ws-linha-relatorio-resumo1
+           if ws-fs-arqRelatorioTemp <> 0 then
+               move 7 to ws-msn-erro-offset
+               move ws-fs-arqRelatorioTemp to ws-msn-erro-cod
+               move 'Erro ao Gravar Arquivo arqRelatorioTemp' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-temp-min to ws-res-temp-min
+           move ws-dia-temp-min to ws-res-dia-min
+           move ws-temp-max to ws-res-temp-max
+           move ws-dia-temp-max to ws-res-dia-max
+           write fd-relatorioTemp-linha from ws-linha-relatorio-resumo2
+           if ws-fs-arqRelatorioTemp <> 0 then
+               move 7 to ws-msn-erro-offset
+               move ws-fs-arqRelatorioTemp to ws-msn-erro-cod
+               move 'Erro ao Gravar Arquivo arqRelatorioTemp' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+
+               compute ws-desvio-media = ws-temp(ws-ind-temp) - ws-media-temp
+
+               if ws-temp(ws-ind-temp) > ws-media-temp then
+                   move 'ACIMA' to ws-rel-flag
+               else
+               if ws-temp(ws-ind-temp) < ws-media-temp then
+                   move 'ABAIXO' to ws-rel-flag
+               else
+                   move 'NA MEDIA' to ws-rel-flag
+               end-if
+               end-if
+
+               move ws-ind-temp to ws-rel-dia
+               move ws-temp(ws-ind-temp) to ws-rel-temp
+               move ws-desvio-media to ws-rel-desvio
+
+      *>            alerta persistido no log do turno, para jobs batch sem
+      *>            ninguem olhando o terminal quando o limite e ultrapassado
+               move spaces to ws-rel-alerta
+               if ws-temp(ws-ind-temp) > ws-limite-alto then
+                   move 'ALERTA DE CALOR' to ws-rel-alerta
+               end-if
+               if ws-temp(ws-ind-temp) < ws-limite-baixo then
+                   move 'ALERTA DE FRIO' to ws-rel-alerta
+               end-if
+
+               write fd-relatorioTemp-linha from ws-linha-relatorio-temp
+               if ws-fs-arqRelatorioTemp <> 0 then
+                   move 7 to ws-msn-erro-offset
+                   move ws-fs-arqRelatorioTemp to ws-msn-erro-cod
+                   move 'Erro ao Gravar Arquivo arqRelatorioTemp' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqRelatorioTemp
+           if ws-fs-arqRelatorioTemp <> 0 then
+               move 7 to ws-msn-erro-offset
+               move ws-fs-arqRelatorioTemp to ws-msn-erro-cod
+               move 'Erro ao Fechar Arquivo arqRelatorioTemp' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       gera-relatorio-temp-exit.
+           exit.
+
+      *>________________________________________________________________________
+      *>  exportação csv da serie mensal de temperaturas para os analistas
+      *>________________________________________________________________________
+       gera-csv-temp section.
+
+           open output arqCsvTemp
+           if ws-fs-arqCsvTemp <> 0 then
+               move 8 to ws-msn-erro-offset
+               move ws-fs-arqCsvTemp to ws-msn-erro-cod
+               move 'Erro ao Abrir Arquivo arqCsvTemp' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-dias-mes
+
+               move ws-ind-temp to ws-csv-dia
+               move ws-temp(ws-ind-temp) to ws-csv-temp
+               move ws-media-temp to ws-csv-media
+
+               write fd-csv-linha from ws-linha-csv-temp
+               if ws-fs-arqCsvTemp <> 0 then
+                   move 8 to ws-msn-erro-offset
+                   move ws-fs-arqCsvTemp to ws-msn-erro-cod
+                   move 'Erro ao Gravar Arquivo arqCsvTemp' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+           close arqCsvTemp
+           if ws-fs-arqCsvTemp <> 0 then
+               move 8 to ws-msn-erro-offset
+               move ws-fs-arqCsvTemp to ws-msn-erro-cod
+               move 'Erro ao Fechar Arquivo arqCsvTemp' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       gera-csv-temp-exit.
+           exit.
+
       *>________________________________________________________________________
       *>   finalização anormal - erro
       *>________________________________________________________________________
@@ -178,6 +860,26 @@
            display erase
            display ws-msn-erro
 
+      *> _______________  gravando a ocorrencia no log de erros
+           move function current-date(1:8) to ws-dha-data
+           move function current-date(9:6) to ws-dha-hora
+
+           move ws-dha-data-num to ws-erro-data
+           move ws-dha-horas to ws-erro-horas
+           move ws-dha-minutos to ws-erro-minutos
+           move ws-dha-segundos to ws-erro-segundos
+           move ws-msn-erro to ws-erro-mensagem
+
+           open extend arqErros
+           if ws-fs-arqErros = 35 then
+               open output arqErros
+           end-if
+
+           if ws-fs-arqErros = 0 then
+               write fd-erros-linha from ws-linha-erro
+               close arqErros
+           end-if
+
            stop run
            .
        finaliza-anormal-exit.
